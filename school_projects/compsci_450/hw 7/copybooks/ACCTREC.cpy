@@ -0,0 +1,32 @@
+      *> Shared member account record, used by the SavingsCalculator
+      *> batch job and the account maintenance program against the
+      *> member master file (Account-ID is the primary key).
+01  Account-Record.
+    05  Account-ID               PIC X(10).
+    05  Member-Name              PIC X(30).
+    05  Monthly-Savings          PIC 9(5)V99.
+    05  Annual-Interest-Rate     PIC 9(3)V99.
+    05  Compounding-Frequency    PIC X(1).
+        88  Compounds-Monthly    VALUE "M".
+        88  Compounds-Quarterly  VALUE "Q".
+        88  Compounds-Daily      VALUE "D".
+    05  Months                   PIC 9(3).
+    05  Open-Date                PIC 9(8).
+    05  Total-Amount             PIC 9(7)V99.
+    05  Account-Status           PIC X(1).
+        88  Account-Open         VALUE "O".
+        88  Account-Closed       VALUE "C".
+      *> Contributions already reflected in Total-Amount as of the last
+      *> run, so a rerun with unchanged inputs can post a zero delta to
+      *> the GL/control totals instead of re-crediting the same amount.
+    05  Posted-Contributions     PIC 9(7)V99.
+      *> The schedule parameters Posted-Contributions was computed
+      *> under. A maintenance change (APPLY-CHANGE-TRANSACTION) to any
+      *> of these invalidates the delta math, since Posted-Contributions
+      *> no longer reflects what the current schedule would have posted
+      *> by now -- the batch run has to detect that and re-baseline
+      *> instead of silently clamping the resulting swing to zero.
+    05  Posted-Monthly-Savings       PIC 9(5)V99.
+    05  Posted-Annual-Interest-Rate  PIC 9(3)V99.
+    05  Posted-Months                PIC 9(3).
+    05  Posted-Compounding-Frequency PIC X(1).
