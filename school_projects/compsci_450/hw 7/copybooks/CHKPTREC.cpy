@@ -0,0 +1,14 @@
+      *> Checkpoint record for SavingsCalculator batch restart support.
+      *> One record is appended every WS-Checkpoint-Interval accounts
+      *> plus one final record at end of job; on restart the last
+      *> record read gives the last Account-ID fully completed, but only
+      *> when that record is still marked in-progress (P). A checkpoint
+      *> file ending in a complete (C) record means the prior run ended
+      *> cleanly, so a new run starts from the beginning of the next
+      *> day's Accounts-In-File rather than treating it as a restart.
+01  Checkpoint-Record.
+    05  Checkpoint-Account-ID     PIC X(10).
+    05  Checkpoint-Record-Count   PIC 9(7).
+    05  Checkpoint-Status         PIC X(1).
+        88  Checkpoint-In-Progress  VALUE "P".
+        88  Checkpoint-Complete     VALUE "C".
