@@ -0,0 +1,180 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AccountMaintenance.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Maintenance-Trans-File ASSIGN TO "ACCTMTRN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Maintenance-Trans-Status.
+
+    SELECT Account-Master-File ASSIGN TO "ACCTMSTR.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS Account-ID
+        FILE STATUS IS Account-Master-Status.
+
+    SELECT Maintenance-Exceptions-Report ASSIGN TO "ACCTMEXC.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Maintenance-Exc-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  Maintenance-Trans-File.
+01  Maintenance-Trans-Record.
+    05  Trans-Code                PIC X(1).
+        88  Trans-Add             VALUE "A".
+        88  Trans-Change          VALUE "C".
+        88  Trans-Close           VALUE "X".
+    05  Trans-Account-ID          PIC X(10).
+    05  Trans-Member-Name         PIC X(30).
+    05  Trans-Monthly-Savings     PIC 9(5)V99.
+    05  Trans-Annual-Interest-Rate PIC 9(3)V99.
+    05  Trans-Compounding-Frequency PIC X(1).
+    05  Trans-Months              PIC 9(3).
+    05  Trans-Open-Date           PIC 9(8).
+
+FD  Account-Master-File.
+    COPY ACCTREC.
+
+FD  Maintenance-Exceptions-Report.
+01  Maintenance-Exc-Line.
+    05  Exc-Trans-Code            PIC X(1).
+    05  FILLER                    PIC X(2)  VALUE SPACES.
+    05  Exc-Trans-Account-ID      PIC X(10).
+    05  FILLER                    PIC X(2)  VALUE SPACES.
+    05  Exc-Trans-Reason          PIC X(40).
+
+WORKING-STORAGE SECTION.
+01  Maintenance-Trans-Status PIC XX.
+01  Account-Master-Status    PIC XX.
+01  Maintenance-Exc-Status   PIC XX.
+
+01  WS-End-Of-Trans-Flag     PIC X VALUE "N".
+    88  End-Of-Trans         VALUE "Y".
+01  WS-Master-Found-Flag     PIC X VALUE "N".
+    88  Master-Record-Found      VALUE "Y".
+    88  Master-Record-Not-Found  VALUE "N".
+01  WS-Maint-Reason          PIC X(40).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    OPEN INPUT Maintenance-Trans-File
+    IF Maintenance-Trans-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open Maintenance-Trans-File, status "
+            Maintenance-Trans-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN I-O Account-Master-File
+    IF Account-Master-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open Account-Master-File, status "
+            Account-Master-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT Maintenance-Exceptions-Report
+    IF Maintenance-Exc-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open Maintenance-Exceptions-Report, status "
+            Maintenance-Exc-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM READ-TRANSACTION
+    PERFORM UNTIL End-Of-Trans
+        EVALUATE TRUE
+            WHEN Trans-Add
+                PERFORM APPLY-ADD-TRANSACTION
+            WHEN Trans-Change
+                PERFORM APPLY-CHANGE-TRANSACTION
+            WHEN Trans-Close
+                PERFORM APPLY-CLOSE-TRANSACTION
+            WHEN OTHER
+                MOVE "UNKNOWN TRANSACTION CODE" TO WS-Maint-Reason
+                PERFORM WRITE-MAINTENANCE-EXCEPTION
+        END-EVALUATE
+        PERFORM READ-TRANSACTION
+    END-PERFORM
+    CLOSE Maintenance-Trans-File
+    CLOSE Account-Master-File
+    CLOSE Maintenance-Exceptions-Report
+    STOP RUN.
+
+READ-TRANSACTION.
+    READ Maintenance-Trans-File
+        AT END
+            SET End-Of-Trans TO TRUE
+    END-READ.
+
+LOAD-MASTER-RECORD.
+    MOVE Trans-Account-ID TO Account-ID
+    READ Account-Master-File
+        INVALID KEY
+            SET Master-Record-Not-Found TO TRUE
+        NOT INVALID KEY
+            SET Master-Record-Found TO TRUE
+    END-READ.
+
+APPLY-ADD-TRANSACTION.
+    PERFORM LOAD-MASTER-RECORD
+    IF Master-Record-Found
+        MOVE "ACCOUNT ALREADY EXISTS ON MASTER" TO WS-Maint-Reason
+        PERFORM WRITE-MAINTENANCE-EXCEPTION
+    ELSE
+        MOVE Trans-Account-ID              TO Account-ID
+        MOVE Trans-Member-Name             TO Member-Name
+        MOVE Trans-Monthly-Savings         TO Monthly-Savings
+        MOVE Trans-Annual-Interest-Rate    TO Annual-Interest-Rate
+        MOVE Trans-Compounding-Frequency   TO Compounding-Frequency
+        MOVE Trans-Months                  TO Months
+        MOVE Trans-Open-Date               TO Open-Date
+        MOVE 0                             TO Total-Amount
+        MOVE 0                             TO Posted-Contributions
+        MOVE Trans-Monthly-Savings         TO Posted-Monthly-Savings
+        MOVE Trans-Annual-Interest-Rate    TO Posted-Annual-Interest-Rate
+        MOVE Trans-Months                  TO Posted-Months
+        MOVE Trans-Compounding-Frequency   TO Posted-Compounding-Frequency
+        SET Account-Open                   TO TRUE
+        WRITE Account-Record
+            INVALID KEY
+                MOVE "UNABLE TO ADD ACCOUNT TO MASTER" TO WS-Maint-Reason
+                PERFORM WRITE-MAINTENANCE-EXCEPTION
+        END-WRITE
+    END-IF.
+
+APPLY-CHANGE-TRANSACTION.
+    PERFORM LOAD-MASTER-RECORD
+    IF Master-Record-Not-Found
+        MOVE "ACCOUNT NOT FOUND ON MASTER" TO WS-Maint-Reason
+        PERFORM WRITE-MAINTENANCE-EXCEPTION
+    ELSE
+        MOVE Trans-Monthly-Savings         TO Monthly-Savings
+        MOVE Trans-Annual-Interest-Rate    TO Annual-Interest-Rate
+        MOVE Trans-Compounding-Frequency   TO Compounding-Frequency
+        MOVE Trans-Months                  TO Months
+        REWRITE Account-Record
+            INVALID KEY
+                MOVE "UNABLE TO UPDATE MASTER RECORD" TO WS-Maint-Reason
+                PERFORM WRITE-MAINTENANCE-EXCEPTION
+        END-REWRITE
+    END-IF.
+
+APPLY-CLOSE-TRANSACTION.
+    PERFORM LOAD-MASTER-RECORD
+    IF Master-Record-Not-Found
+        MOVE "ACCOUNT NOT FOUND ON MASTER" TO WS-Maint-Reason
+        PERFORM WRITE-MAINTENANCE-EXCEPTION
+    ELSE
+        SET Account-Closed TO TRUE
+        REWRITE Account-Record
+            INVALID KEY
+                MOVE "UNABLE TO CLOSE MASTER RECORD" TO WS-Maint-Reason
+                PERFORM WRITE-MAINTENANCE-EXCEPTION
+        END-REWRITE
+    END-IF.
+
+WRITE-MAINTENANCE-EXCEPTION.
+    MOVE Trans-Code         TO Exc-Trans-Code
+    MOVE Trans-Account-ID   TO Exc-Trans-Account-ID
+    MOVE WS-Maint-Reason    TO Exc-Trans-Reason
+    WRITE Maintenance-Exc-Line.
