@@ -1,47 +1,592 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SavingsCalculator.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Accounts-In-File ASSIGN TO "ACCTSIN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Accounts-In-Status.
+
+    SELECT Account-Master-File ASSIGN TO "ACCTMSTR.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS Account-ID
+        FILE STATUS IS Account-Master-Status.
+
+    SELECT Exceptions-Report ASSIGN TO "ACCTEXC.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Exceptions-Report-Status.
+
+    SELECT Schedule-Report ASSIGN TO "ACCTSCH.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Schedule-Report-Status.
+
+    SELECT Checkpoint-File ASSIGN TO "ACCTCKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Checkpoint-File-Status.
+
+    SELECT GL-Extract-File ASSIGN TO "ACCTGLE.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS GL-Extract-File-Status.
+
+    SELECT Control-Report ASSIGN TO "ACCTCTL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Control-Report-Status.
+
+    SELECT Audit-Log-File ASSIGN TO "ACCTAUDT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Audit-Log-File-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  Accounts-In-File.
+01  Accounts-In-Record.
+    05  In-Account-ID            PIC X(10).
+
+FD  Account-Master-File.
+    COPY ACCTREC.
+
+FD  Exceptions-Report.
+01  Exceptions-Report-Line.
+    05  Exc-Account-ID            PIC X(10).
+    05  FILLER                    PIC X(2)  VALUE SPACES.
+    05  Exc-Annual-Interest-Rate  PIC 9(3)V99.
+    05  FILLER                    PIC X(2)  VALUE SPACES.
+    05  Exc-Months                PIC 9(3).
+    05  FILLER                    PIC X(2)  VALUE SPACES.
+    05  Exc-Reason                PIC X(35).
+
+FD  Schedule-Report.
+01  Schedule-Report-Line.
+    05  Sch-Account-ID                PIC X(10).
+    05  FILLER                        PIC X(2)  VALUE SPACES.
+    05  Sch-Month-Number              PIC ZZ9.
+    05  FILLER                        PIC X(2)  VALUE SPACES.
+    05  Sch-Running-Balance           PIC Z(6)9.99.
+    05  FILLER                        PIC X(2)  VALUE SPACES.
+    05  Sch-Period-Interest           PIC Z(6)9.99.
+    05  FILLER                        PIC X(2)  VALUE SPACES.
+    05  Sch-Cumulative-Contributions  PIC Z(6)9.99.
+    05  FILLER                        PIC X(2)  VALUE SPACES.
+    05  Sch-Cumulative-Interest       PIC Z(6)9.99.
+
+FD  Checkpoint-File.
+    COPY CHKPTREC.
+
+FD  GL-Extract-File.
+01  GL-Extract-Line.
+    05  Ext-Account-ID            PIC X(10).
+    05  FILLER                    PIC X(2)  VALUE SPACES.
+    05  Ext-Prior-Balance         PIC 9(7)V99.
+    05  FILLER                    PIC X(2)  VALUE SPACES.
+    05  Ext-Interest-Credited     PIC 9(7)V99.
+    05  FILLER                    PIC X(2)  VALUE SPACES.
+    05  Ext-New-Total-Amount      PIC 9(7)V99.
+
+FD  Control-Report.
+01  Control-Report-Line          PIC X(60).
+
+FD  Audit-Log-File.
+01  Audit-Log-Line.
+    05  Audit-Account-ID            PIC X(10).
+    05  FILLER                      PIC X(2)  VALUE SPACES.
+    05  Audit-Monthly-Savings       PIC 9(5)V99.
+    05  FILLER                      PIC X(2)  VALUE SPACES.
+    05  Audit-Annual-Interest-Rate  PIC 9(3)V99.
+    05  FILLER                      PIC X(2)  VALUE SPACES.
+    05  Audit-Months                PIC 9(3).
+    05  FILLER                      PIC X(2)  VALUE SPACES.
+    05  Audit-Total-Amount          PIC 9(7)V99.
+    05  FILLER                      PIC X(2)  VALUE SPACES.
+    05  Audit-Run-Date              PIC 9(8).
+
 WORKING-STORAGE SECTION.
-01  Monthly-Savings       PIC 9(5)V99.
-01  Annual-Interest-Rate  PIC 9(3)V99.
-01  Months               PIC 9(3).
-01  Monthly-Interest-Rate PIC 9(5)V99999.
+01  Accounts-In-Status       PIC XX.
+01  Account-Master-Status    PIC XX.
+01  Exceptions-Report-Status PIC XX.
+01  Schedule-Report-Status   PIC XX.
+01  Checkpoint-File-Status   PIC XX.
+01  GL-Extract-File-Status   PIC XX.
+01  Control-Report-Status    PIC XX.
+01  Audit-Log-File-Status    PIC XX.
+01  WS-Run-Date               PIC 9(8).
+01  WS-End-Of-File-Flag   PIC X VALUE "N".
+    88  End-Of-Accounts   VALUE "Y".
+01  WS-Master-Found-Flag  PIC X VALUE "N".
+    88  Master-Record-Found      VALUE "Y".
+    88  Master-Record-Not-Found  VALUE "N".
+01  WS-Valid-Data-Flag    PIC X VALUE "Y".
+    88  Account-Data-Valid    VALUE "Y".
+    88  Account-Data-Invalid  VALUE "N".
+01  WS-Exception-Reason   PIC X(35).
+
+01  WS-Minimum-Annual-Interest-Rate  PIC 9(3)V99 VALUE 0.01.
+01  WS-Maximum-Annual-Interest-Rate  PIC 9(3)V99 VALUE 25.00.
+
+      *> Accounts-In-File has no stated or enforced sort order, so a
+      *> restart cannot key off Account-ID (a not-yet-processed ID that
+      *> happens to sort before the crash point would be skipped
+      *> forever). Instead the checkpoint records how many physical
+      *> records into the file the prior run had gotten to, and a
+      *> restart re-reads from the top of the file and discards that
+      *> many records positionally before resuming -- correct
+      *> regardless of how Accounts-In-File happens to be ordered.
+01  WS-Restart-Skip-Count         PIC 9(7) VALUE 0.
+01  WS-Skip-Record-Flag           PIC X VALUE "N".
+    88  Skip-This-Record          VALUE "Y".
+    88  Process-This-Record       VALUE "N".
+01  WS-Checkpoint-Interval        PIC 9(3) VALUE 10.
+01  WS-Records-Since-Checkpoint   PIC 9(3) VALUE 0.
+01  WS-Total-Records-Processed    PIC 9(7) VALUE 0.
+01  WS-Prior-Balance               PIC 9(7)V99.
+01  WS-Contribution-Delta          PIC S9(7)V99.
+01  WS-Interest-Delta              PIC S9(7)V99.
+
+01  WS-Control-Input-Count          PIC 9(7)   VALUE 0.
+01  WS-Control-Total-Contributions  PIC 9(9)V99 VALUE 0.
+01  WS-Control-Total-Interest       PIC 9(9)V99 VALUE 0.
+01  WS-Control-Total-Ending-Balance PIC 9(9)V99 VALUE 0.
+01  WS-Control-Line.
+    05  WS-Control-Label   PIC X(26).
+    05  WS-Control-Value   PIC Z(8)9.99.
+      *> Record counts have no cents -- sharing WS-Control-Value would
+      *> print a spurious ".00" after an integer count, so the count
+      *> line uses this separate, non-decimal numeric-edited field.
+    05  WS-Control-Count-Value REDEFINES WS-Control-Value PIC Z(8)9.
+    05  FILLER             PIC X(16) VALUE SPACES.
+
+01  Period-Interest-Rate  PIC 9(5)V99999.
 01  Interest-Factor      PIC 9(1)V99999. *> Changed to handle decimal better
-01  Total-Amount         PIC 9(3)V99.
 01  Temp-Amount          PIC 9(7)V99.    *> Added for intermediate calculation
 01  Counter              PIC 9(3).
+      *> Number of compounding periods the schedule actually runs for,
+      *> and the contribution posted each period -- both derived from
+      *> Months/Monthly-Savings based on Compounding-Frequency, since a
+      *> quarterly or daily account does not compound Months times.
+01  WS-Compounding-Periods         PIC 9(5).
+01  WS-Period-Contribution         PIC 9(7)V99.
+      *> Used only to validate that Months divides evenly into the
+      *> compounding period for quarterly/daily accounts -- the quotient
+      *> is discarded, the remainder tells VALIDATE-ACCOUNT-RECORD
+      *> whether the final period would otherwise be dropped silently.
+01  WS-Months-Check-Quotient       PIC 9(5).
+01  WS-Months-Check-Remainder      PIC 9(3).
+01  WS-Period-Interest             PIC 9(7)V99.
+01  WS-Cumulative-Contributions    PIC 9(7)V99.
+01  WS-Cumulative-Interest         PIC 9(7)V99.
+      *> Column widths below must exactly match Schedule-Report-Line's
+      *> field widths (plus its 2-byte filler) so the header sits over
+      *> the values it labels: 10+2 for account id, 3+2 for the period
+      *> number (Sch-Month-Number is PIC ZZ9, 3 bytes), and 10+2 for
+      *> each Z(6)9.99 amount (10 bytes) with no trailing filler after
+      *> the last column, matching Sch-Cumulative-Interest.
+01  WS-Schedule-Header-Line.
+    05  FILLER  PIC X(12) VALUE "ACCOUNT-ID  ".
+    05  FILLER  PIC X(3)  VALUE "MON".
+    05  FILLER  PIC X(2)  VALUE SPACES.
+    05  FILLER  PIC X(10) VALUE "BALANCE".
+    05  FILLER  PIC X(2)  VALUE SPACES.
+    05  FILLER  PIC X(10) VALUE "INTEREST".
+    05  FILLER  PIC X(2)  VALUE SPACES.
+    05  FILLER  PIC X(10) VALUE "CONTRIB".
+    05  FILLER  PIC X(2)  VALUE SPACES.
+    05  FILLER  PIC X(10) VALUE "CUM-INTRST".
 
 PROCEDURE DIVISION.
 MAIN-LOGIC.
-    PERFORM GET-USER-INPUT
-    PERFORM CALCULATE-INTEREST-RATE
-    PERFORM CALCULATE-SAVINGS
-    PERFORM DISPLAY-RESULTS
+    PERFORM LOAD-RESTART-CHECKPOINT
+    OPEN INPUT Accounts-In-File
+    IF Accounts-In-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open Accounts-In-File, status "
+            Accounts-In-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN I-O Account-Master-File
+    IF Account-Master-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open Account-Master-File, status "
+            Account-Master-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT Exceptions-Report
+    IF Exceptions-Report-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open Exceptions-Report, status "
+            Exceptions-Report-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT Schedule-Report
+    IF Schedule-Report-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open Schedule-Report, status "
+            Schedule-Report-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN EXTEND Checkpoint-File
+    IF Checkpoint-File-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open Checkpoint-File, status "
+            Checkpoint-File-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT GL-Extract-File
+    IF GL-Extract-File-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open GL-Extract-File, status "
+            GL-Extract-File-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT Control-Report
+    IF Control-Report-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open Control-Report, status "
+            Control-Report-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT Audit-Log-File
+    IF Audit-Log-File-Status NOT = "00"
+        DISPLAY "ERROR: Unable to open Audit-Log-File, status "
+            Audit-Log-File-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date
+    PERFORM WRITE-SCHEDULE-HEADER
+    PERFORM READ-ACCOUNT-RECORD
+    PERFORM UNTIL End-Of-Accounts
+        ADD 1 TO WS-Control-Input-Count
+        PERFORM LOAD-MASTER-RECORD
+        IF Master-Record-Found AND Account-Closed
+            DISPLAY "Account is closed, skipping: " Account-ID
+            PERFORM WRITE-CLOSED-ACCOUNT-EXCEPTION
+        ELSE
+            IF Master-Record-Found
+                PERFORM VALIDATE-ACCOUNT-RECORD
+                IF Account-Data-Valid
+                    MOVE Total-Amount TO WS-Prior-Balance
+                    PERFORM CALCULATE-INTEREST-RATE
+                    PERFORM CALCULATE-SAVINGS
+                    PERFORM CALCULATE-POSTING-DELTAS
+                    PERFORM SAVE-MASTER-RECORD
+                    PERFORM WRITE-EXTRACT-RECORD
+                    PERFORM WRITE-AUDIT-RECORD
+                    PERFORM DISPLAY-RESULTS
+                    ADD WS-Contribution-Delta TO
+                        WS-Control-Total-Contributions
+                    ADD WS-Interest-Delta TO
+                        WS-Control-Total-Interest
+                    ADD Total-Amount TO
+                        WS-Control-Total-Ending-Balance
+                ELSE
+                    PERFORM WRITE-EXCEPTION-RECORD
+                END-IF
+            ELSE
+                DISPLAY "Account not found on master file: " Account-ID
+                PERFORM WRITE-NOT-FOUND-EXCEPTION
+            END-IF
+        END-IF
+        PERFORM WRITE-CHECKPOINT-RECORD
+        PERFORM READ-ACCOUNT-RECORD
+    END-PERFORM
+    IF WS-Records-Since-Checkpoint > 0
+        PERFORM WRITE-CHECKPOINT-LINE
+    END-IF
+    PERFORM WRITE-COMPLETION-CHECKPOINT
+    PERFORM WRITE-CONTROL-REPORT
+    CLOSE Accounts-In-File
+    CLOSE Account-Master-File
+    CLOSE Exceptions-Report
+    CLOSE Schedule-Report
+    CLOSE Checkpoint-File
+    CLOSE GL-Extract-File
+    CLOSE Control-Report
+    CLOSE Audit-Log-File
     STOP RUN.
 
-GET-USER-INPUT.
-    DISPLAY "Enter amount to be saved each month: $" WITH NO ADVANCING
-    ACCEPT Monthly-Savings
-    
-    DISPLAY "Enter annual interest rate (enter 5 for 5%): " WITH NO ADVANCING
-    ACCEPT Annual-Interest-Rate
-    
-    DISPLAY "Enter number of months: " WITH NO ADVANCING
-    ACCEPT Months.
+LOAD-RESTART-CHECKPOINT.
+    OPEN INPUT Checkpoint-File
+    IF Checkpoint-File-Status = "00"
+        PERFORM UNTIL Checkpoint-File-Status NOT = "00"
+            READ Checkpoint-File
+                AT END
+                    MOVE "10" TO Checkpoint-File-Status
+                NOT AT END
+                    CONTINUE
+            END-READ
+        END-PERFORM
+        CLOSE Checkpoint-File
+      *> The record area keeps the last record actually read. If that
+      *> last record is marked complete, the prior run finished cleanly
+      *> and this is a fresh run over a new Accounts-In-File -- not a
+      *> restart. Only an in-progress last record means the prior run
+      *> crashed mid-batch and processing should resume after it.
+        IF Checkpoint-In-Progress
+            MOVE Checkpoint-Record-Count TO WS-Restart-Skip-Count
+            DISPLAY "Restarting after physical record position: "
+                WS-Restart-Skip-Count
+        ELSE
+            DISPLAY "No in-progress checkpoint found; starting a new run."
+        END-IF
+    END-IF.
+
+READ-ACCOUNT-RECORD.
+    PERFORM WITH TEST AFTER
+        UNTIL End-Of-Accounts OR Process-This-Record
+        READ Accounts-In-File
+            AT END
+                SET End-Of-Accounts TO TRUE
+            NOT AT END
+                MOVE In-Account-ID TO Account-ID
+                ADD 1 TO WS-Total-Records-Processed
+        END-READ
+        IF NOT End-Of-Accounts
+            IF WS-Total-Records-Processed <= WS-Restart-Skip-Count
+                SET Skip-This-Record TO TRUE
+            ELSE
+                SET Process-This-Record TO TRUE
+            END-IF
+        END-IF
+    END-PERFORM.
+
+LOAD-MASTER-RECORD.
+    READ Account-Master-File
+        INVALID KEY
+            SET Master-Record-Not-Found TO TRUE
+        NOT INVALID KEY
+            SET Master-Record-Found TO TRUE
+    END-READ.
+
+VALIDATE-ACCOUNT-RECORD.
+    SET Account-Data-Valid TO TRUE
+    MOVE SPACES TO WS-Exception-Reason
+
+    IF Annual-Interest-Rate < WS-Minimum-Annual-Interest-Rate
+       OR Annual-Interest-Rate > WS-Maximum-Annual-Interest-Rate
+        SET Account-Data-Invalid TO TRUE
+        MOVE "ANNUAL INTEREST RATE OUT OF RANGE" TO WS-Exception-Reason
+    END-IF
+
+    IF Months NOT > 0
+        SET Account-Data-Invalid TO TRUE
+        IF WS-Exception-Reason = SPACES
+            MOVE "MONTHS MUST BE GREATER THAN ZERO" TO WS-Exception-Reason
+        ELSE
+            MOVE "MULTIPLE VALIDATION ERRORS" TO WS-Exception-Reason
+        END-IF
+    END-IF
+
+      *> A quarterly/daily account whose Months isn't an exact multiple
+      *> of the compounding period would otherwise have its final
+      *> partial period silently dropped from the schedule (and every
+      *> downstream total/audit/GL record) by the truncating division
+      *> in CALCULATE-INTEREST-RATE -- reject it here instead.
+    IF Compounds-Quarterly
+        DIVIDE Months BY 3 GIVING WS-Months-Check-Quotient
+            REMAINDER WS-Months-Check-Remainder
+        IF WS-Months-Check-Remainder NOT = 0
+            SET Account-Data-Invalid TO TRUE
+            IF WS-Exception-Reason = SPACES
+                MOVE "MONTHS NOT A MULTIPLE OF 3 (QTRLY)"
+                    TO WS-Exception-Reason
+            ELSE
+                MOVE "MULTIPLE VALIDATION ERRORS" TO WS-Exception-Reason
+            END-IF
+        END-IF
+    END-IF
+
+    IF Compounds-Daily
+        DIVIDE Months BY 30 GIVING WS-Months-Check-Quotient
+            REMAINDER WS-Months-Check-Remainder
+        IF WS-Months-Check-Remainder NOT = 0
+            SET Account-Data-Invalid TO TRUE
+            IF WS-Exception-Reason = SPACES
+                MOVE "MONTHS NOT A MULTIPLE OF 30 (DAILY)"
+                    TO WS-Exception-Reason
+            ELSE
+                MOVE "MULTIPLE VALIDATION ERRORS" TO WS-Exception-Reason
+            END-IF
+        END-IF
+    END-IF.
+
+WRITE-EXCEPTION-RECORD.
+    MOVE Account-ID           TO Exc-Account-ID
+    MOVE Annual-Interest-Rate TO Exc-Annual-Interest-Rate
+    MOVE Months                TO Exc-Months
+    MOVE WS-Exception-Reason  TO Exc-Reason
+    WRITE Exceptions-Report-Line.
 
 CALCULATE-INTEREST-RATE.
-    COMPUTE Monthly-Interest-Rate = Annual-Interest-Rate / 1200. *> Convert percentage to decimal
-    COMPUTE Interest-Factor = 1 + Monthly-Interest-Rate.
+    EVALUATE TRUE
+        WHEN Compounds-Quarterly
+            COMPUTE Period-Interest-Rate = Annual-Interest-Rate / 400
+            COMPUTE WS-Compounding-Periods = Months / 3
+            COMPUTE WS-Period-Contribution = Monthly-Savings * 3
+        WHEN Compounds-Daily
+            COMPUTE Period-Interest-Rate = Annual-Interest-Rate / 36500
+            COMPUTE WS-Compounding-Periods = Months * 30
+            COMPUTE WS-Period-Contribution = Monthly-Savings / 30
+        WHEN OTHER
+            COMPUTE Period-Interest-Rate = Annual-Interest-Rate / 1200
+            MOVE Months          TO WS-Compounding-Periods
+            MOVE Monthly-Savings TO WS-Period-Contribution
+    END-EVALUATE
+    COMPUTE Interest-Factor = 1 + Period-Interest-Rate.
 
 CALCULATE-SAVINGS.
     MOVE 0 TO Total-Amount
-    
-    PERFORM VARYING Counter FROM 1 BY 1 UNTIL Counter > Months
-        ADD Monthly-Savings TO Total-Amount
+    MOVE 0 TO WS-Cumulative-Contributions
+    MOVE 0 TO WS-Cumulative-Interest
+
+    PERFORM VARYING Counter FROM 1 BY 1 UNTIL Counter > WS-Compounding-Periods
+        ADD WS-Period-Contribution TO Total-Amount
+        ADD WS-Period-Contribution TO WS-Cumulative-Contributions
         COMPUTE Temp-Amount = Total-Amount * Interest-Factor
+        COMPUTE WS-Period-Interest = Temp-Amount - Total-Amount
+        ADD WS-Period-Interest TO WS-Cumulative-Interest
         MOVE Temp-Amount TO Total-Amount
+        PERFORM WRITE-SCHEDULE-LINE
     END-PERFORM.
 
+CALCULATE-POSTING-DELTAS.
+      *> CALCULATE-SAVINGS re-projects the full schedule from zero every
+      *> run, so WS-Cumulative-Contributions/-Interest are from-scratch
+      *> totals, not what's newly due since the last run. Posted-
+      *> Contributions (persisted on the master) tells us how much of
+      *> the current contribution total was already posted last time;
+      *> the remainder, plus the balance growth it doesn't explain, is
+      *> what this run actually owes the GL and the control totals.
+      *>
+      *> That only holds if Monthly-Savings/Annual-Interest-Rate/Months/
+      *> Compounding-Frequency are unchanged since Posted-Contributions
+      *> was last set. If a maintenance change (APPLY-CHANGE-TRANSACTION)
+      *> altered any of them -- including a rate-only change, which
+      *> leaves contributions untouched but moves Total-Amount -- the
+      *> old Posted-Contributions was computed under a different
+      *> schedule and isn't comparable. Re-baseline instead of
+      *> subtracting it, and say so on the exceptions report, rather
+      *> than let a real swing (an interest decrease included) get
+      *> silently clamped to zero below.
+    IF Monthly-Savings NOT = Posted-Monthly-Savings
+       OR Annual-Interest-Rate NOT = Posted-Annual-Interest-Rate
+       OR Months NOT = Posted-Months
+       OR Compounding-Frequency NOT = Posted-Compounding-Frequency
+        MOVE WS-Cumulative-Contributions TO WS-Contribution-Delta
+        MOVE WS-Cumulative-Interest      TO WS-Interest-Delta
+        PERFORM WRITE-PARAMETER-CHANGE-EXCEPTION
+    ELSE
+        COMPUTE WS-Contribution-Delta =
+            WS-Cumulative-Contributions - Posted-Contributions
+        IF WS-Contribution-Delta < 0
+            MOVE 0 TO WS-Contribution-Delta
+        END-IF
+        COMPUTE WS-Interest-Delta =
+            (Total-Amount - WS-Prior-Balance) - WS-Contribution-Delta
+        IF WS-Interest-Delta < 0
+            MOVE 0 TO WS-Interest-Delta
+        END-IF
+    END-IF.
+
+WRITE-SCHEDULE-HEADER.
+    WRITE Schedule-Report-Line FROM WS-Schedule-Header-Line.
+
+WRITE-SCHEDULE-LINE.
+    MOVE Account-ID                  TO Sch-Account-ID
+    MOVE Counter                     TO Sch-Month-Number
+    MOVE Total-Amount                TO Sch-Running-Balance
+    MOVE WS-Period-Interest          TO Sch-Period-Interest
+    MOVE WS-Cumulative-Contributions TO Sch-Cumulative-Contributions
+    MOVE WS-Cumulative-Interest      TO Sch-Cumulative-Interest
+    WRITE Schedule-Report-Line.
+
+WRITE-CHECKPOINT-RECORD.
+      *> WS-Total-Records-Processed is now the absolute physical record
+      *> position and is maintained in READ-ACCOUNT-RECORD (it must
+      *> advance for every record read, including restart-skipped ones,
+      *> not just the ones routed through this paragraph).
+    ADD 1 TO WS-Records-Since-Checkpoint
+    IF WS-Records-Since-Checkpoint >= WS-Checkpoint-Interval
+        PERFORM WRITE-CHECKPOINT-LINE
+    END-IF.
+
+WRITE-CHECKPOINT-LINE.
+    MOVE Account-ID                TO Checkpoint-Account-ID
+    MOVE WS-Total-Records-Processed TO Checkpoint-Record-Count
+    SET Checkpoint-In-Progress     TO TRUE
+    WRITE Checkpoint-Record
+    MOVE 0 TO WS-Records-Since-Checkpoint.
+
+WRITE-COMPLETION-CHECKPOINT.
+    MOVE Account-ID                 TO Checkpoint-Account-ID
+    MOVE WS-Total-Records-Processed TO Checkpoint-Record-Count
+    SET Checkpoint-Complete         TO TRUE
+    WRITE Checkpoint-Record.
+
+WRITE-AUDIT-RECORD.
+    MOVE Account-ID           TO Audit-Account-ID
+    MOVE Monthly-Savings      TO Audit-Monthly-Savings
+    MOVE Annual-Interest-Rate TO Audit-Annual-Interest-Rate
+    MOVE Months               TO Audit-Months
+    MOVE Total-Amount         TO Audit-Total-Amount
+    MOVE WS-Run-Date          TO Audit-Run-Date
+    WRITE Audit-Log-Line.
+
+WRITE-CONTROL-REPORT.
+    MOVE "INPUT RECORDS READ:      " TO WS-Control-Label
+    MOVE WS-Control-Input-Count      TO WS-Control-Count-Value
+    WRITE Control-Report-Line FROM WS-Control-Line
+
+    MOVE "TOTAL CONTRIBUTIONS:     " TO WS-Control-Label
+    MOVE WS-Control-Total-Contributions TO WS-Control-Value
+    WRITE Control-Report-Line FROM WS-Control-Line
+
+    MOVE "TOTAL INTEREST CREDITED: " TO WS-Control-Label
+    MOVE WS-Control-Total-Interest   TO WS-Control-Value
+    WRITE Control-Report-Line FROM WS-Control-Line
+
+    MOVE "TOTAL ENDING BALANCES:   " TO WS-Control-Label
+    MOVE WS-Control-Total-Ending-Balance TO WS-Control-Value
+    WRITE Control-Report-Line FROM WS-Control-Line.
+
+WRITE-EXTRACT-RECORD.
+    MOVE Account-ID           TO Ext-Account-ID
+    MOVE WS-Prior-Balance     TO Ext-Prior-Balance
+    MOVE WS-Interest-Delta    TO Ext-Interest-Credited
+    MOVE Total-Amount         TO Ext-New-Total-Amount
+    WRITE GL-Extract-Line.
+
+SAVE-MASTER-RECORD.
+    MOVE WS-Cumulative-Contributions TO Posted-Contributions
+    MOVE Monthly-Savings             TO Posted-Monthly-Savings
+    MOVE Annual-Interest-Rate        TO Posted-Annual-Interest-Rate
+    MOVE Months                      TO Posted-Months
+    MOVE Compounding-Frequency       TO Posted-Compounding-Frequency
+    REWRITE Account-Record
+        INVALID KEY
+            DISPLAY "Unable to update master record for " Account-ID
+    END-REWRITE.
+
+WRITE-CLOSED-ACCOUNT-EXCEPTION.
+    MOVE Account-ID           TO Exc-Account-ID
+    MOVE Annual-Interest-Rate TO Exc-Annual-Interest-Rate
+    MOVE Months               TO Exc-Months
+    MOVE "ACCOUNT CLOSED, SKIPPED" TO Exc-Reason
+    WRITE Exceptions-Report-Line.
+
+WRITE-NOT-FOUND-EXCEPTION.
+    MOVE Account-ID TO Exc-Account-ID
+    MOVE 0          TO Exc-Annual-Interest-Rate
+    MOVE 0          TO Exc-Months
+    MOVE "ACCOUNT NOT FOUND ON MASTER FILE" TO Exc-Reason
+    WRITE Exceptions-Report-Line.
+
+WRITE-PARAMETER-CHANGE-EXCEPTION.
+    MOVE Account-ID           TO Exc-Account-ID
+    MOVE Annual-Interest-Rate TO Exc-Annual-Interest-Rate
+    MOVE Months               TO Exc-Months
+    MOVE "ACCT PARAMS CHANGED, REBASELINED" TO Exc-Reason
+    WRITE Exceptions-Report-Line.
+
 DISPLAY-RESULTS.
     DISPLAY "The amount in the account is: $" Total-Amount.
